@@ -16,13 +16,77 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-           SELECT PR3FA22-TREAT  
+           SELECT PR3FA22-TREAT
                ASSIGN TO 'PR3FA22-TREAT.TXT'
                ORGANIZATION IS LINE SEQUENTIAL.
 
-           SELECT PIZZA-TRUCK-OUTPUT-FILE 
-               ASSIGN TO 'PIZZA-TRUCK-OUTPUT.TXT'.
- 
+           SELECT PIZZA-TRUCK-OUTPUT-FILE
+               ASSIGN TO 'PIZZA-TRUCK-OUTPUT.TXT'
+               FILE STATUS IS WS-TOF-STATUS.
+
+      *  Delimited extract of the printed report, one row per
+      *  treat line, so downstream systems can consume the report
+      *  data directly instead of someone retyping it.
+
+           SELECT PIZZA-TRUCK-EXTRACT-FILE
+               ASSIGN TO 'PIZZA-TRUCK-EXTRACT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TEF-STATUS.
+
+      *  Small reference file of TRUCK-ID-IN to human readable truck
+      *  name, so the report is not limited to the two trucks that
+      *  used to be hardcoded into 165-WRITE-NEW-PAGE.
+
+           SELECT TRUCK-NAME-REF
+               ASSIGN TO 'TRUCK-NAME-REF.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TNR-STATUS.
+
+      *  Master treat-price file used to catch a truck's
+      *  SELLING-PRICE-IN drifting from what the treat should
+      *  actually sell for.
+
+           SELECT TREAT-PRICE-MASTER
+               ASSIGN TO 'TREAT-PRICE-MASTER.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TPM-STATUS.
+
+      *  Checkpoint file - holds the last TRUCK-ID-IN/EMPLOYEE-ID-IN
+      *  processed and the running totals as of that record, so a
+      *  job that dies partway through a large PR3FA22-TREAT.TXT
+      *  can resume instead of starting the whole file over. A
+      *  truck ID of SPACES marks "no restart in progress".
+
+           SELECT PIZZA-CHECKPOINT-FILE
+               ASSIGN TO 'PIZZA-CHECKPOINT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+      *  Standing history file - one record appended per run by
+      *  225-FINAL-TOTAL, so a truck's cost totals can be trended
+      *  month over month instead of only existing on that day's
+      *  printed report.
+
+           SELECT PIZZA-HISTORY-FILE
+               ASSIGN TO 'PIZZA-HISTORY.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
+      *  150-READ-FILE's control break assumes TRUCK-HOLD changes
+      *  exactly once per truck, which only holds if PR3FA22-TREAT
+      *  arrives with every truck's records already grouped
+      *  together. SORT-WORK-FILE/SORTED-TREAT-FILE let 126-SORT-
+      *  TREAT-FILE sort PR3FA22-TREAT by TRUCK-ID-IN before any
+      *  reading happens, so the control break is correct no matter
+      *  what order the raw records show up in.
+
+           SELECT SORT-WORK-FILE ASSIGN TO 'SORTWORK.TMP'.
+
+           SELECT SORTED-TREAT-FILE
+               ASSIGN TO 'SORTED-TREAT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SRT-STATUS.
+
       *
        DATA DIVISION.
        FILE SECTION.
@@ -49,6 +113,74 @@
              RECORD CONTAINS 80 CHARACTERS.
 
        01    PIZZA-OUTPUT-REC            PIC X(80).
+
+      *  Comma delimited extract record - truck ID, treat name,
+      *  size, quantity, price, revenue - one row per treat line.
+
+       FD    PIZZA-TRUCK-EXTRACT-FILE
+             RECORD CONTAINS 80 CHARACTERS.
+
+       01    PIZZA-EXTRACT-REC           PIC X(80).
+
+      *  Truck-name reference file, one line per truck: 4 character
+      *  truck ID followed by its 15 character display name.
+
+       FD  TRUCK-NAME-REF
+           RECORD CONTAINS 19 CHARACTERS.
+       01  TRUCK-NAME-REF-REC.
+           05  TNR-TRUCK-ID           PIC X(4).
+           05  TNR-TRUCK-NAME         PIC X(15).
+
+      *  Master treat-price file, one line per treat name/size:
+      *  the price every truck's SELLING-PRICE-IN should agree
+      *  with.
+
+       FD  TREAT-PRICE-MASTER
+           RECORD CONTAINS 20 CHARACTERS.
+       01  TREAT-PRICE-MASTER-REC.
+           05  TPM-NAME-IN            PIC X(15).
+           05  TPM-SIZE-IN            PIC X.
+           05  TPM-PRICE-IN           PIC 99V99.
+
+      *  Checkpoint file - last truck/employee processed plus the
+      *  running totals as of that record.
+
+       FD  PIZZA-CHECKPOINT-FILE
+           RECORD CONTAINS 29 CHARACTERS.
+       01  PIZZA-CHECKPOINT-REC.
+           05  CKPT-TRUCK-ID          PIC X(4).
+           05  CKPT-EMPLOYEE-ID       PIC X(5).
+           05  CKPT-TOTAL-INVEN-COST  PIC 9(8)V99.
+           05  CKPT-GRAND-TOTAL-COST  PIC 9(8)V99.
+
+      *  History file - one line per run: run date, truck ID, that
+      *  truck's total inventory cost, and the run's grand total.
+
+       FD  PIZZA-HISTORY-FILE
+           RECORD CONTAINS 32 CHARACTERS.
+       01  PIZZA-HISTORY-REC.
+           05  HIST-RUN-DATE          PIC 9(8).
+           05  HIST-TRUCK-ID          PIC X(4).
+           05  HIST-TOTAL-INVEN-COST  PIC 9(8)V99.
+           05  HIST-GRAND-TOTAL-COST  PIC 9(8)V99.
+
+      *  SORT work file for 126-SORT-TREAT-FILE. Only the key field
+      *  needs a name; the rest of the 118 character record rides
+      *  along as FILLER.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-REC.
+           05  SORT-TRUCK-ID          PIC X(4).
+           05  FILLER                 PIC X(114).
+
+      *  PR3FA22-TREAT sorted by TRUCK-ID-IN. 150-READ-FILE reads
+      *  this file instead of PR3FA22-TREAT directly, then moves
+      *  each raw record into PIZZA-TRUCK-REC so the rest of the
+      *  program keeps using the same field names as before.
+
+       FD  SORTED-TREAT-FILE
+           RECORD CONTAINS 118 CHARACTERS.
+       01  SORTED-TREAT-REC           PIC X(118).
       *********
        WORKING-STORAGE SECTION.
        01    WS-WORK-AREAS.
@@ -58,9 +190,9 @@
       *  Grand total holds the value for both trucks, to be printed
       *  last.
       *  Page num holds the page number.
-             05    TOTAL-INVEN-COST          PIC 99999999V99     .
+             05    TOTAL-INVEN-COST          PIC 99999999V99 VALUE 0.
              05    CAL1                      PIC 99999999V99     .
-             05    GRAND-TOTAL-COST          PIC 99999999V99     .
+             05    GRAND-TOTAL-COST          PIC 99999999V99 VALUE 0.
              05    PAGENUM                   PIC 99     VALUE 01 .
 
       *   Flags and switches hold the values neccessary for
@@ -70,14 +202,110 @@
            05 FIRST-RECORD                         VALUE 'Y'.
            05 EOF-FLAG                             VALUE 'Y'.
            05  SUB                          PIC 99      VALUE 1.
+           05  SUB2                         PIC 999     VALUE 1.
+           05  SUB3                         PIC 999     VALUE 1.
+           05  WS-PRICE-MISMATCH            PIC X       VALUE 'N'.
+           05  WS-PRICE-REJECTED            PIC X       VALUE 'N'.
+           05  WS-QTY-REJECTED              PIC X       VALUE 'N'.
+           05  WS-SUPPRESS-FIRST-ADVANCE    PIC X       VALUE 'N'.
+           05  WS-REOPEN-FAILED             PIC X       VALUE 'N'.
+
+      *  Working fields used to edit the numeric treat values down
+      *  to plain digits before they get STRINGed into the comma
+      *  delimited extract record written by 181-WRITE-EXTRACT.
+
+       01  WS-EXTRACT-FIELDS.
+           05  WS-EXT-QTY                   PIC Z(5)9.
+           05  WS-EXT-PRICE                 PIC Z(5)9.99.
+           05  WS-EXT-REVENUE               PIC Z(7)9.99.
+
+      *  Truck-name reference table, loaded once at housekeeping
+      *  from TRUCK-NAME-REF so 165-WRITE-NEW-PAGE can look up the
+      *  real name for any TRUCK-ID-IN instead of only recognizing
+      *  'MOBL'.
+
+       01  WS-TNR-STATUS                PIC XX.
+       01  WS-TRUCK-NAME-COUNT          PIC 999     VALUE 0.
+
+      *  Sized to match the 100-entry cap already used by
+      *  TREAT-PRICE-ENTRY/LOW-STOCK-ENTRY/REJECT-ENTRY below. A
+      *  reference file with more distinct trucks than that overflows
+      *  WS-TRUCK-NAME-OVERFLOW-COUNT instead of silently dropping the
+      *  extra names.
+
+       01  WS-TRUCK-NAME-OVERFLOW-COUNT PIC 999     VALUE 0.
+
+       01  TRUCK-NAME-TABLE.
+           05  TRUCK-NAME-ENTRY OCCURS 100 TIMES.
+               10  TN-TRUCK-ID          PIC X(4).
+               10  TN-TRUCK-NAME        PIC X(15).
+
+      *  Master treat-price table, loaded once at housekeeping from
+      *  TREAT-PRICE-MASTER, so 179-CHECK-PRICE-MASTER can flag a
+      *  truck record whose SELLING-PRICE-IN disagrees with the
+      *  master price for that treat name/size.
+
+       01  WS-TPM-STATUS                PIC XX.
+       01  WS-TREAT-PRICE-COUNT         PIC 999     VALUE 0.
+
+       01  TREAT-PRICE-TABLE.
+           05  TREAT-PRICE-ENTRY OCCURS 100 TIMES.
+               10  TPM-NAME             PIC X(15).
+               10  TPM-SIZE             PIC X.
+               10  TPM-PRICE            PIC 99V99.
+
+      *  Restart/checkpoint working storage. WS-RESTART-MODE is 'Y'
+      *  when a prior run left a checkpoint behind. WS-SKIP-MODE
+      *  stays 'Y' while 150-READ-FILE is fast-forwarding past
+      *  records that were already reported on before the restart
+      *  point; it drops back to 'N' once the checkpointed record
+      *  itself has been read.
+
+       01  WS-CKPT-STATUS               PIC XX.
+       01  WS-HIST-STATUS               PIC XX.
+       01  WS-SRT-STATUS                PIC XX.
+       01  WS-TOF-STATUS                PIC XX.
+       01  WS-TEF-STATUS                PIC XX.
+       01  WS-RESTART-MODE              PIC X       VALUE 'N'.
+       01  WS-SKIP-MODE                 PIC X       VALUE 'N'.
+
+       01  CHECKPOINT-HOLD.
+           05  CKPT-HOLD-TRUCK-ID       PIC X(4).
+           05  CKPT-HOLD-EMPLOYEE-ID    PIC X(5).
+           05  CKPT-HOLD-TOTAL-INVEN    PIC 9(8)V99.
+           05  CKPT-HOLD-GRAND-TOTAL    PIC 9(8)V99.
 
       *  The hold field is for the control break between both
       *  trucks.
       
        01 HOLD-FIELD.
-           05  TRUCK-HOLD                   PIC X(4).
-           
-           
+           05  TRUCK-HOLD                   PIC X(4)  VALUE SPACES.
+
+      *  126-SORT-TREAT-FILE sorting PR3FA22-TREAT guarantees every
+      *  truck's records are contiguous, but only if TRUCK-ID-IN is a
+      *  clean key to begin with. SEEN-TRUCK-TABLE tracks every
+      *  distinct truck ID that has already had its control break, so
+      *  132-CHECK-GROUPING can flag a truck ID reappearing after its
+      *  break closed - the one way a corrupt key could still slip a
+      *  truck's records into two separate groups even after sorting.
+
+       01  WS-SEEN-TRUCK-COUNT             PIC 999     VALUE 0.
+       01  WS-SEEN-TRUCK-OVERFLOW-COUNT    PIC 999     VALUE 0.
+       01  WS-GROUP-ERROR-COUNT            PIC 999     VALUE 0.
+       01  WS-RESTART-INCOMPLETE           PIC X       VALUE 'N'.
+       01  WS-HIST-WRITE-FAIL-COUNT        PIC 99      VALUE 0.
+
+      *  Sized to match the 100-entry cap already used by
+      *  TREAT-PRICE-ENTRY/LOW-STOCK-ENTRY/REJECT-ENTRY. A file with
+      *  more than 100 distinct trucks stops adding to this table but
+      *  counts the overflow in WS-SEEN-TRUCK-OVERFLOW-COUNT instead of
+      *  silently going blind to grouping errors past that point.
+
+       01  SEEN-TRUCK-TABLE.
+           05  SEEN-TRUCK-ENTRY OCCURS 100 TIMES.
+               10  SN-TRUCK-ID              PIC X(4).
+
+
       *  Current date is to correctly print the date.
       *  Merely for formatting reasons.
 
@@ -91,14 +319,95 @@
       *  line, so it prints correctly.
 
        01  TREAT-ARRAY-OUT OCCURS 3 TIMES.
-               
+
            05 TREAT-NAME-ARRAY    PIC X(15).
-           05 TREAT-SIZE-ARRAY    PIC X(1).   
+           05 TREAT-SIZE-ARRAY    PIC X(1).
            05 NUM-IN-STOCK-ARRAY  PIC 9(4).
            05 SELLING-PRICE-ARRAY PIC 99V99.
-       
-       
-       
+
+
+
+      *  Roster table catches the employee/truck assignment off of
+      *  every incoming record so it can be listed on its own
+      *  report section at the end of the run, instead of making
+      *  payroll or HR pull it out of the raw input file by hand.
+
+      *  Low stock exception table - any TREAT-NAME-IN/TREAT-SIZE-IN
+      *  combination whose NUM-IN-STOCK-IN falls under the reorder
+      *  threshold gets captured here for a trailing exception
+      *  section, so the morning crew doesn't have to scan every
+      *  detail line to see what needs restocking.
+
+       01  WS-REORDER-THRESHOLD          PIC 9(4)  VALUE 0025.
+       01  WS-LOW-STOCK-COUNT            PIC 999   VALUE 0.
+
+       01  LOW-STOCK-TABLE.
+           05  LOW-STOCK-ENTRY OCCURS 100 TIMES.
+               10  LS-TRUCK-ID           PIC X(4).
+               10  LS-TREAT-NAME         PIC X(15).
+               10  LS-TREAT-SIZE         PIC X(6).
+               10  LS-QTY                PIC 9(4).
+
+      *  Reject table - any TREAT-ARRAY-IN entry whose stock or
+      *  price field fails the NOT NUMERIC test gets logged here
+      *  instead of silently reporting zero, so the source file can
+      *  be corrected instead of quietly under-reporting revenue.
+
+       01  WS-REJECT-COUNT               PIC 999   VALUE 0.
+
+      *  Table-capacity-independent reject tally. WS-REJECT-COUNT
+      *  stops climbing once the 100-entry REJECT-TABLE is full, so
+      *  234-REJECT-REPORT reports this uncapped field as the true
+      *  total instead of silently under-reporting past 100.
+
+       01  WS-REJECT-TOTAL-COUNT         PIC 9(6)  VALUE 0.
+       01  WS-REJECT-FIELD               PIC X(14).
+
+       01  REJECT-TABLE.
+           05  REJECT-ENTRY OCCURS 100 TIMES.
+               10  RJ-TRUCK-ID           PIC X(4).
+               10  RJ-EMPLOYEE-ID        PIC X(5).
+               10  RJ-TREAT-NAME         PIC X(15).
+               10  RJ-FIELD              PIC X(14).
+
+      *  Combined treat-sales summary - accumulates stock and
+      *  revenue by treat name/size across every truck in the
+      *  file, so management can see which treats are moving
+      *  company-wide instead of only truck-by-truck.
+
+       01  WS-TS-COUNT                   PIC 999   VALUE 0.
+       01  WS-TS-OVERFLOW-COUNT          PIC 999   VALUE 0.
+
+      *  Sized to match the 100-entry cap already used by
+      *  TREAT-PRICE-ENTRY/LOW-STOCK-ENTRY/REJECT-ENTRY above. More
+      *  than 100 distinct treat name/size combinations counts the
+      *  overflow in WS-TS-OVERFLOW-COUNT instead of silently dropping
+      *  the extra combinations from the printed summary.
+
+       01  TREAT-SUMMARY-TABLE.
+           05  TREAT-SUMMARY-ENTRY OCCURS 100 TIMES.
+               10  TS-NAME               PIC X(15).
+               10  TS-SIZE               PIC X(6).
+               10  TS-QTY                PIC 9(6).
+               10  TS-REVENUE            PIC 9(8)V99.
+
+       01  WS-ROSTER-COUNT               PIC 999   VALUE 0.
+       01  WS-ROSTER-OVERFLOW-COUNT      PIC 999   VALUE 0.
+
+      *  Sized to match the same 100-entry cap. More than 100
+      *  truck/employee records counts the overflow in
+      *  WS-ROSTER-OVERFLOW-COUNT instead of silently dropping
+      *  employees from the roster report.
+
+       01  ROSTER-TABLE.
+           05  ROSTER-ENTRY OCCURS 100 TIMES.
+               10  RT-TRUCK-ID           PIC X(4).
+               10  RT-EMPLOYEE-ID        PIC X(5).
+               10  RT-TITLE              PIC A(2).
+               10  RT-LNAME              PIC X(10).
+               10  RT-FNAME              PIC X(10).
+               10  RT-HIRE-DATE          PIC 9(8).
+               10  RT-YEARLY             PIC 9(5).
 
       *************************OUTPUT AREA*****************************
 
@@ -130,7 +439,7 @@
        01 TRUCK-HEADER.
           05 FILLER          PIC X(2) VALUE SPACES.
           05 TRUCK           PIC X(7) VALUE 'TRUCK: '.
-          05 TRUCK-OUT        PIC X(10)              .
+          05 TRUCK-OUT        PIC X(15)              .
 
           
           
@@ -186,7 +495,221 @@
         05 FILLER   PIC X(3) VALUE SPACES.
         05 GRANDTOTAL PIC X(30) VALUE 'GRAND TOTAL POSSIBLE REVENUE: '.
         05 GRAND-TOTAL-OUT PIC $ZZ,ZZZ,ZZZ.99        .
- 
+
+      *  Employee roster report - lists who is running each truck.
+
+       01 ROSTER-REPORT-HEADER.
+          05 FILLER          PIC X(30) VALUE SPACES.
+          05 FILLER          PIC X(23) VALUE
+                              'EMPLOYEE ROSTER REPORT'.
+
+       01 ROSTER-COLUMN-HEADER.
+          05 FILLER          PIC X(2)  VALUE SPACES.
+          05 FILLER          PIC X(6)  VALUE 'TRUCK '.
+          05 FILLER          PIC X(3)  VALUE SPACES.
+          05 FILLER          PIC X(4)  VALUE 'EMP#'.
+          05 FILLER          PIC X(3)  VALUE SPACES.
+          05 FILLER          PIC X(5)  VALUE 'TITLE'.
+          05 FILLER          PIC X(3)  VALUE SPACES.
+          05 FILLER          PIC X(21) VALUE 'EMPLOYEE NAME'.
+          05 FILLER          PIC X(3)  VALUE SPACES.
+          05 FILLER          PIC X(9)  VALUE 'HIRE DATE'.
+          05 FILLER          PIC X(3)  VALUE SPACES.
+          05 FILLER          PIC X(12) VALUE 'CURRENT YRLY'.
+
+       01 ROSTER-DETAIL-LINE.
+          05 FILLER          PIC X(2)  VALUE SPACES.
+          05 ROST-TRUCK-OUT  PIC X(9).
+          05 FILLER          PIC X(3)  VALUE SPACES.
+          05 ROST-EMP-OUT    PIC X(5).
+          05 FILLER          PIC X(3)  VALUE SPACES.
+          05 ROST-TITLE-OUT  PIC X(5).
+          05 FILLER          PIC X(3)  VALUE SPACES.
+          05 ROST-NAME-OUT   PIC X(21).
+          05 FILLER          PIC X(3)  VALUE SPACES.
+          05 ROST-HIRE-OUT   PIC 9999/99/99.
+          05 FILLER          PIC X(3)  VALUE SPACES.
+          05 ROST-YEARLY-OUT PIC $ZZ,ZZ9.
+
+      *  Price mismatch warning - printed inline in the detail
+      *  section whenever a truck's SELLING-PRICE-IN disagrees
+      *  with the master treat-price file.
+
+       01 PRICE-MISMATCH-LINE.
+          05 FILLER            PIC X(5)  VALUE SPACES.
+          05 FILLER            PIC X(20) VALUE
+                                '** PRICE MISMATCH: '.
+          05 PM-NAME-OUT       PIC X(15).
+          05 FILLER            PIC X(1)  VALUE SPACES.
+          05 FILLER            PIC X(9)  VALUE 'TRUCK: $ '.
+          05 PM-TRUCK-PRICE-OUT PIC Z9.99.
+          05 FILLER            PIC X(2)  VALUE SPACES.
+          05 FILLER            PIC X(10) VALUE 'MASTER: $ '.
+          05 PM-MASTER-PRICE-OUT PIC Z9.99.
+
+      *  Low stock exception report - flags treats under the
+      *  reorder threshold so trucks needing a restock stand out.
+
+       01 LOW-STOCK-REPORT-HEADER.
+          05 FILLER          PIC X(28) VALUE SPACES.
+          05 FILLER          PIC X(27) VALUE
+                              'LOW STOCK EXCEPTION REPORT'.
+
+       01 LOW-STOCK-COLUMN-HEADER.
+          05 FILLER          PIC X(2)  VALUE SPACES.
+          05 FILLER          PIC X(6)  VALUE 'TRUCK '.
+          05 FILLER          PIC X(3)  VALUE SPACES.
+          05 FILLER          PIC X(15) VALUE 'TREAT NAME'.
+          05 FILLER          PIC X(3)  VALUE SPACES.
+          05 FILLER          PIC X(6)  VALUE 'SIZE'.
+          05 FILLER          PIC X(3)  VALUE SPACES.
+          05 FILLER          PIC X(5)  VALUE 'STOCK'.
+
+       01 LOW-STOCK-DETAIL-LINE.
+          05 FILLER          PIC X(2)  VALUE SPACES.
+          05 LS-TRUCK-OUT    PIC X(9).
+          05 FILLER          PIC X(3)  VALUE SPACES.
+          05 LS-NAME-OUT     PIC X(15).
+          05 FILLER          PIC X(3)  VALUE SPACES.
+          05 LS-SIZE-OUT     PIC X(6).
+          05 FILLER          PIC X(3)  VALUE SPACES.
+          05 LS-QTY-OUT      PIC Z,ZZ9.
+
+       01 LOW-STOCK-NONE-LINE.
+          05 FILLER          PIC X(2)  VALUE SPACES.
+          05 FILLER          PIC X(30) VALUE
+                              'NO TREATS BELOW THRESHOLD'.
+
+      *  Reject/exception listing - invalid numeric fields logged
+      *  by 175-WRITE-ARRAY instead of being silently zeroed.
+
+       01 REJECT-REPORT-HEADER.
+          05 FILLER          PIC X(29) VALUE SPACES.
+          05 FILLER          PIC X(25) VALUE
+                              'REJECTED RECORD LISTING'.
+
+       01 REJECT-COLUMN-HEADER.
+          05 FILLER          PIC X(2)  VALUE SPACES.
+          05 FILLER          PIC X(6)  VALUE 'TRUCK '.
+          05 FILLER          PIC X(3)  VALUE SPACES.
+          05 FILLER          PIC X(4)  VALUE 'EMP#'.
+          05 FILLER          PIC X(3)  VALUE SPACES.
+          05 FILLER          PIC X(15) VALUE 'TREAT NAME'.
+          05 FILLER          PIC X(3)  VALUE SPACES.
+          05 FILLER          PIC X(14) VALUE 'FIELD REJECTED'.
+
+       01 REJECT-DETAIL-LINE.
+          05 FILLER          PIC X(2)  VALUE SPACES.
+          05 RJ-TRUCK-OUT    PIC X(9).
+          05 FILLER          PIC X(3)  VALUE SPACES.
+          05 RJ-EMP-OUT      PIC X(5).
+          05 FILLER          PIC X(3)  VALUE SPACES.
+          05 RJ-NAME-OUT     PIC X(15).
+          05 FILLER          PIC X(3)  VALUE SPACES.
+          05 RJ-FIELD-OUT    PIC X(14).
+
+       01 REJECT-NONE-LINE.
+          05 FILLER          PIC X(2)  VALUE SPACES.
+          05 FILLER          PIC X(30) VALUE
+                              'NO REJECTED RECORDS'.
+
+       01 REJECT-COUNT-LINE.
+          05 FILLER          PIC X(2)  VALUE SPACES.
+          05 FILLER          PIC X(23) VALUE
+                              'TOTAL REJECTED FIELDS: '.
+          05 RJ-COUNT-OUT    PIC ZZZZZ9.
+
+      *  Printed only when 132-CHECK-GROUPING catches a truck ID
+      *  reappearing after its control break already closed - a
+      *  source file whose key is corrupt enough that the sort in
+      *  126-SORT-TREAT-FILE could not have produced clean groups.
+
+       01 GROUP-ERROR-LINE.
+          05 FILLER          PIC X(2)  VALUE SPACES.
+          05 FILLER          PIC X(37) VALUE
+                              'TRUCK GROUPING ERRORS DETECTED:     '.
+          05 GE-COUNT-OUT    PIC ZZ9.
+
+      *  Printed only when 150-READ-FILE hits EOF while WS-SKIP-MODE
+      *  is still 'Y' - the checkpointed truck/employee ID was never
+      *  matched, so every record in the file ran through the
+      *  skip-mode replay path and the totals printed below are
+      *  whatever the checkpoint held, not this file's real totals.
+
+       01 RESTART-ERROR-LINE.
+          05 FILLER          PIC X(2)  VALUE SPACES.
+          05 FILLER          PIC X(59) VALUE
+             'RESTART ERROR: CHECKPOINT NEVER MATCHED - TOTALS INVALID'.
+
+      *  Printed only when 226-APPEND-HISTORY's WRITE fails after the
+      *  file is already open - e.g. a stuck-skip-mode run's
+      *  uninitialized-at-first-glance TRUCK-HOLD, or any other bad
+      *  character GnuCOBOL rejects mid-record.
+
+       01 HIST-ERROR-LINE.
+          05 FILLER          PIC X(2)  VALUE SPACES.
+          05 FILLER          PIC X(47) VALUE
+             'HISTORY FILE WRITE ERRORS - ROWS NOT RECORDED: '.
+          05 HE-COUNT-OUT    PIC Z9.
+
+      *  Printed when one of the 100-entry capacity tables ran out of
+      *  room - the reference/roster/summary tables cap out at the
+      *  same size as REJECT-TABLE/LOW-STOCK-TABLE/TREAT-PRICE-ENTRY,
+      *  but unlike a rejected field, an entry that does not fit here
+      *  has nowhere else to be reported except this warning.
+
+       01 TNAME-OVERFLOW-LINE.
+          05 FILLER          PIC X(2)  VALUE SPACES.
+          05 FILLER          PIC X(45) VALUE
+             'TRUCK-NAME-REF ENTRIES DROPPED (TABLE FULL): '.
+          05 TNO-COUNT-OUT   PIC Z9.
+
+       01 SEEN-TRUCK-OVERFLOW-LINE.
+          05 FILLER          PIC X(2)  VALUE SPACES.
+          05 FILLER          PIC X(48) VALUE
+             'DISTINCT TRUCKS BEYOND GROUPING CHECK CAPACITY: '.
+          05 STO-COUNT-OUT   PIC Z9.
+
+       01 TS-OVERFLOW-LINE.
+          05 FILLER          PIC X(2)  VALUE SPACES.
+          05 FILLER          PIC X(49) VALUE
+             'TREAT SUMMARY COMBINATIONS DROPPED (TABLE FULL): '.
+          05 TSO-COUNT-OUT   PIC Z9.
+
+       01 ROSTER-OVERFLOW-LINE.
+          05 FILLER          PIC X(2)  VALUE SPACES.
+          05 FILLER          PIC X(37) VALUE
+             'ROSTER RECORDS DROPPED (TABLE FULL): '.
+          05 RO-COUNT-OUT    PIC Z9.
+
+      *  Combined treat-sales summary report - one line per treat
+      *  name/size, totaled across every truck in the file.
+
+       01 TREAT-SUMMARY-REPORT-HEADER.
+          05 FILLER          PIC X(24) VALUE SPACES.
+          05 FILLER          PIC X(33) VALUE
+                              'COMBINED TREAT SALES SUMMARY'.
+
+       01 TREAT-SUMMARY-COLUMN-HEADER.
+          05 FILLER          PIC X(2)  VALUE SPACES.
+          05 FILLER          PIC X(15) VALUE 'TREAT NAME'.
+          05 FILLER          PIC X(3)  VALUE SPACES.
+          05 FILLER          PIC X(6)  VALUE 'SIZE'.
+          05 FILLER          PIC X(3)  VALUE SPACES.
+          05 FILLER          PIC X(9)  VALUE 'TOT STOCK'.
+          05 FILLER          PIC X(3)  VALUE SPACES.
+          05 FILLER          PIC X(13) VALUE 'TOTAL REVENUE'.
+
+       01 TREAT-SUMMARY-DETAIL-LINE.
+          05 FILLER          PIC X(2)  VALUE SPACES.
+          05 TS-NAME-OUT     PIC X(15).
+          05 FILLER          PIC X(3)  VALUE SPACES.
+          05 TS-SIZE-OUT     PIC X(6).
+          05 FILLER          PIC X(3)  VALUE SPACES.
+          05 TS-QTY-OUT      PIC ZZZ,ZZ9.
+          05 FILLER          PIC X(3)  VALUE SPACES.
+          05 TS-REVENUE-OUT  PIC $ZZZ,ZZZ.99.
+
        PROCEDURE DIVISION.
 
       *  House keeping to open files, read file
@@ -199,6 +722,10 @@
            PERFORM 125-HOUSEKEEPING
            PERFORM 150-READ-FILE
            PERFORM 225-FINAL-TOTAL
+           PERFORM 230-ROSTER-REPORT
+           PERFORM 232-LOW-STOCK-REPORT
+           PERFORM 234-REJECT-REPORT
+           PERFORM 236-TREAT-SUMMARY-REPORT
            PERFORM 250-CLOSE-ROUTINE
            
 
@@ -207,18 +734,95 @@
       *  My earlier mentioned write a line function.
       *  When called it only writes a line.
 
+      *  A resumed run reopens PIZZA-TRUCK-OUTPUT-FILE EXTEND onto a
+      *  file that already ends with the interrupted run's last
+      *  printed line, but AFTER ADVANCING always advances before
+      *  writing regardless of where the file was left - so the
+      *  ordinary ADVANCING 1 LINE here would insert a spurious blank
+      *  line at the resume boundary. This paragraph's call is always
+      *  the very first write after such a reopen (130-CONTROL-BREAK
+      *  reaches it before any other PIZZA-OUTPUT-REC write once skip
+      *  mode turns off), so suppressing just its first ADVANCING is
+      *  enough to keep the resumed report seamless.
+
        110-WRITE-LINE.
              MOVE FILLER9 TO PIZZA-OUTPUT-REC
-           WRITE PIZZA-OUTPUT-REC
-             AFTER ADVANCING 1 LINE
+           IF WS-SUPPRESS-FIRST-ADVANCE = 'Y'
+              WRITE PIZZA-OUTPUT-REC
+              MOVE 'N' TO WS-SUPPRESS-FIRST-ADVANCE
+           ELSE
+              WRITE PIZZA-OUTPUT-REC
+                AFTER ADVANCING 1 LINE
+           END-IF
            .
 
       *  Opens files and sets date.
        125-HOUSEKEEPING.
 
-           OPEN    INPUT     PR3FA22-TREAT
-                   OUTPUT    PIZZA-TRUCK-OUTPUT-FILE
-           
+           PERFORM 126-SORT-TREAT-FILE
+
+      *  129-CHECK-RESTART has to run before the output files are
+      *  opened below, since whether this is a restart decides which
+      *  OPEN mode to use for them.
+
+           PERFORM 127-LOAD-TRUCK-NAMES
+           PERFORM 128-LOAD-TREAT-PRICES
+           PERFORM 129-CHECK-RESTART
+
+           OPEN    INPUT     SORTED-TREAT-FILE
+
+      *  A restart reopens the truck output/extract files EXTEND
+      *  (append) instead of OUTPUT (truncate), so the detail lines,
+      *  headers, and extract rows a prior run already wrote for
+      *  records before the checkpoint are preserved instead of being
+      *  wiped out by this run.
+
+      *  OPEN EXTEND on a file that was deleted/moved since the
+      *  checkpoint was written just fails (status 35) and leaves the
+      *  file unopened, so every WRITE after it would silently go
+      *  nowhere - check the status and fall back to OPEN OUTPUT
+      *  (recreating the file) the same way 226-APPEND-HISTORY already
+      *  falls back for PIZZA-HISTORY-FILE. The blank-line suppression
+      *  above only applies when EXTEND actually succeeded onto real
+      *  prior content.
+      *
+      *  A recreated (empty) file can only ever hold this run's own
+      *  output, so combining it with skip mode would silently omit
+      *  every detail line/header/extract row before the checkpoint -
+      *  they would never be written anywhere. If either EXTEND open
+      *  fails, force a full reprocess instead: drop back out of
+      *  restart/skip mode and undo the checkpoint's totals restore so
+      *  150-READ-FILE runs every record through 130-CONTROL-BREAK
+      *  from the top, same as a normal non-restart run.
+
+           MOVE 'N' TO WS-REOPEN-FAILED
+
+           IF WS-RESTART-MODE = 'Y'
+              OPEN    EXTEND    PIZZA-TRUCK-OUTPUT-FILE
+              IF WS-TOF-STATUS = '00'
+                 MOVE 'Y' TO WS-SUPPRESS-FIRST-ADVANCE
+              ELSE
+                 OPEN OUTPUT PIZZA-TRUCK-OUTPUT-FILE
+                 MOVE 'Y' TO WS-REOPEN-FAILED
+              END-IF
+              OPEN    EXTEND    PIZZA-TRUCK-EXTRACT-FILE
+              IF WS-TEF-STATUS NOT = '00'
+                 OPEN OUTPUT PIZZA-TRUCK-EXTRACT-FILE
+                 MOVE 'Y' TO WS-REOPEN-FAILED
+              END-IF
+
+              IF WS-REOPEN-FAILED = 'Y'
+                 MOVE 'N' TO WS-RESTART-MODE
+                 MOVE 'N' TO WS-SKIP-MODE
+                 MOVE 'N' TO WS-SUPPRESS-FIRST-ADVANCE
+                 MOVE ZERO TO TOTAL-INVEN-COST
+                 MOVE ZERO TO GRAND-TOTAL-COST
+              END-IF
+           ELSE
+              OPEN    OUTPUT    PIZZA-TRUCK-OUTPUT-FILE
+              OPEN    OUTPUT    PIZZA-TRUCK-EXTRACT-FILE
+           END-IF
+
            ACCEPT CURRENT-DATE FROM DATE YYYYMMDD
            MOVE CD-MONTH TO H1-MONTH
            MOVE CD-DAY TO H1-DAY
@@ -227,12 +831,126 @@
       *  This is important for printing the first truck.
       *  Later I execute my print page function.
       *  Without iterating through the
-           
 
-           
-           
-            
+
+
                   .
+
+      *  Sorts PR3FA22-TREAT by TRUCK-ID-IN into SORTED-TREAT-FILE
+      *  before any reading happens, so 150-READ-FILE and the
+      *  control break in 130-CONTROL-BREAK see every truck's
+      *  records grouped together no matter what order they arrived
+      *  in on the raw file. 132-CHECK-GROUPING still watches
+      *  TRUCK-ID-IN as records are read, in case a source file's key
+      *  is corrupt in a way the sort itself cannot recover from.
+
+       126-SORT-TREAT-FILE.
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-TRUCK-ID
+               USING PR3FA22-TREAT
+               GIVING SORTED-TREAT-FILE
+
+           .
+
+      *  Loads the truck-name reference table used by
+      *  165-WRITE-NEW-PAGE, so any TRUCK-ID-IN in PR3FA22-TREAT
+      *  gets its real name instead of only 'MOBL' being
+      *  recognized. If the reference file is missing the table is
+      *  simply left empty and the lookup falls back to printing
+      *  the raw truck ID.
+
+       127-LOAD-TRUCK-NAMES.
+
+           OPEN INPUT TRUCK-NAME-REF
+
+           IF WS-TNR-STATUS = '00'
+              PERFORM UNTIL WS-TNR-STATUS NOT = '00'
+                 READ TRUCK-NAME-REF
+                    AT END
+                       MOVE '10' TO WS-TNR-STATUS
+                    NOT AT END
+                       IF WS-TRUCK-NAME-COUNT < 100
+                          ADD 1 TO WS-TRUCK-NAME-COUNT
+                          MOVE TNR-TRUCK-ID
+                               TO TN-TRUCK-ID(WS-TRUCK-NAME-COUNT)
+                          MOVE TNR-TRUCK-NAME
+                               TO TN-TRUCK-NAME(WS-TRUCK-NAME-COUNT)
+                       ELSE
+                          ADD 1 TO WS-TRUCK-NAME-OVERFLOW-COUNT
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE TRUCK-NAME-REF
+           END-IF
+
+           .
+
+      *  Loads the master treat-price table used by
+      *  179-CHECK-PRICE-MASTER. If the master file is missing the
+      *  table is left empty and no mismatch warnings are printed.
+
+       128-LOAD-TREAT-PRICES.
+
+           OPEN INPUT TREAT-PRICE-MASTER
+
+           IF WS-TPM-STATUS = '00'
+              PERFORM UNTIL WS-TPM-STATUS NOT = '00'
+                 READ TREAT-PRICE-MASTER
+                    AT END
+                       MOVE '10' TO WS-TPM-STATUS
+                    NOT AT END
+                       IF WS-TREAT-PRICE-COUNT < 100
+                          ADD 1 TO WS-TREAT-PRICE-COUNT
+                          MOVE TPM-NAME-IN
+                             TO TPM-NAME(WS-TREAT-PRICE-COUNT)
+                          MOVE TPM-SIZE-IN
+                             TO TPM-SIZE(WS-TREAT-PRICE-COUNT)
+                          MOVE TPM-PRICE-IN
+                             TO TPM-PRICE(WS-TREAT-PRICE-COUNT)
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE TREAT-PRICE-MASTER
+           END-IF
+
+           .
+
+      *  Looks for a checkpoint left by a prior run that did not
+      *  finish. A truck ID of SPACES means the last run closed out
+      *  cleanly, so there is nothing to restart. When a real
+      *  checkpoint is found, the running totals are restored and
+      *  150-READ-FILE is put in skip mode so it fast-forwards past
+      *  the records already reported on before this restart point.
+
+       129-CHECK-RESTART.
+
+           OPEN INPUT PIZZA-CHECKPOINT-FILE
+
+           IF WS-CKPT-STATUS = '00'
+              READ PIZZA-CHECKPOINT-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF CKPT-TRUCK-ID NOT = SPACES
+                       MOVE 'Y' TO WS-RESTART-MODE
+                       MOVE 'Y' TO WS-SKIP-MODE
+                       MOVE CKPT-TRUCK-ID
+                          TO CKPT-HOLD-TRUCK-ID
+                       MOVE CKPT-EMPLOYEE-ID
+                          TO CKPT-HOLD-EMPLOYEE-ID
+                       MOVE CKPT-TOTAL-INVEN-COST
+                          TO CKPT-HOLD-TOTAL-INVEN
+                       MOVE CKPT-GRAND-TOTAL-COST
+                          TO CKPT-HOLD-GRAND-TOTAL
+                       MOVE CKPT-HOLD-TOTAL-INVEN TO TOTAL-INVEN-COST
+                       MOVE CKPT-HOLD-GRAND-TOTAL TO GRAND-TOTAL-COST
+                    END-IF
+              END-READ
+              CLOSE PIZZA-CHECKPOINT-FILE
+           END-IF
+
+           .
        130-CONTROL-BREAK.
 
       *  Control break is called by the next function
@@ -242,6 +960,7 @@
 
            EVALUATE TRUE
               WHEN FIRST-RECORD = 'Y'
+                   PERFORM 132-CHECK-GROUPING
                    MOVE TRUCK-ID-IN TO TRUCK-HOLD
                    PERFORM 165-WRITE-NEW-PAGE
     
@@ -255,6 +974,8 @@
                    MOVE 'N' TO FIRST-RECORD
               WHEN TRUCK-ID-IN NOT EQUAL TO TRUCK-HOLD
 
+                   PERFORM 132-CHECK-GROUPING
+
       *  When a control break is detected, it writes a
       *  line, writes the truck total, then flushes the
       *  total inven cost variable to zero, to re begin
@@ -286,28 +1007,108 @@
                    AFTER ADVANCING 1 LINE
 
            PERFORM 110-WRITE-LINE
-    
+
            PERFORM 175-WRITE-ARRAY
-                    
+
+           PERFORM 176-CAPTURE-ROSTER
+
       *  175 is where the data is altered and sent to
       *  output.
-           
-           
+
+           PERFORM 182-WRITE-CHECKPOINT
+
                   .
-      
+
+      *  Fast-forwards past records that were already reported on
+      *  in the run this checkpoint came from. Once the checkpointed
+      *  truck/employee record itself is reached, skip mode is
+      *  turned off and TRUCK-HOLD/FIRST-RECORD are set so the
+      *  control break treats the very next record as the start of
+      *  a (possibly already open) truck group instead of replaying
+      *  a page break for a truck that was already printed.
+      *
+      *  The detail lines/extract rows/headers for a skipped record
+      *  are already durable on disk from the interrupted run (see
+      *  the EXTEND opens in 125-HOUSEKEEPING), so they must not be
+      *  reprinted here - but the end-of-run report tables (reject,
+      *  low-stock, treat summary, roster) only ever get fed from
+      *  175-WRITE-ARRAY/176-CAPTURE-ROSTER, and those tables were
+      *  lost with the rest of WORKING-STORAGE when the prior run
+      *  died. So a skipped record still has to run through both
+      *  paragraphs to rebuild the tables; 175-WRITE-ARRAY's own
+      *  WS-SKIP-MODE guard is what keeps it from also re-writing
+      *  output or re-adding to the totals.
+
+       131-CHECK-SKIP.
+
+           PERFORM 175-WRITE-ARRAY
+           PERFORM 176-CAPTURE-ROSTER
+
+           IF TRUCK-ID-IN = CKPT-HOLD-TRUCK-ID
+              AND EMPLOYEE-ID-IN = CKPT-HOLD-EMPLOYEE-ID
+              MOVE 'N' TO WS-SKIP-MODE
+              MOVE TRUCK-ID-IN TO TRUCK-HOLD
+              MOVE 'N' TO FIRST-RECORD
+           END-IF
+
+           .
+
+      *  Called from 130-CONTROL-BREAK at the top of every truck
+      *  transition (including the very first truck). Flags
+      *  WS-GROUP-ERROR-COUNT if TRUCK-ID-IN has already had its
+      *  control break once before - the sort in 126-SORT-TREAT-FILE
+      *  guarantees this cannot happen off a clean key, so seeing it
+      *  anyway means the key itself is corrupt.
+
+       132-CHECK-GROUPING.
+
+           PERFORM VARYING SUB2 FROM 1 BY 1
+              UNTIL SUB2 > WS-SEEN-TRUCK-COUNT
+              IF SN-TRUCK-ID(SUB2) = TRUCK-ID-IN
+                 ADD 1 TO WS-GROUP-ERROR-COUNT
+              END-IF
+           END-PERFORM
+           MOVE 1 TO SUB2
+
+           IF WS-SEEN-TRUCK-COUNT < 100
+              ADD 1 TO WS-SEEN-TRUCK-COUNT
+              MOVE TRUCK-ID-IN TO SN-TRUCK-ID(WS-SEEN-TRUCK-COUNT)
+           ELSE
+              ADD 1 TO WS-SEEN-TRUCK-OVERFLOW-COUNT
+           END-IF
+
+           .
+
       *  Standard read file, with control break.
 
        150-READ-FILE.
 
            PERFORM UNTIL EOF-FLAG = 'N'
-               READ PR3FA22-TREAT
+               READ SORTED-TREAT-FILE
                    AT END
                        MOVE 'N' TO EOF-FLAG
                    NOT AT END
-                       PERFORM 130-CONTROL-BREAK
+                       MOVE SORTED-TREAT-REC TO PIZZA-TRUCK-REC
+                       IF WS-SKIP-MODE = 'Y'
+                          PERFORM 131-CHECK-SKIP
+                       ELSE
+                          PERFORM 130-CONTROL-BREAK
+                       END-IF
                END-READ
            END-PERFORM
-          . 
+
+      *  If skip mode never turned off, the checkpointed truck/
+      *  employee ID was never found in this file (corrupted
+      *  checkpoint, hand-edited source, or a duplicate-ID
+      *  collision) - 130-CONTROL-BREAK/215-TRUCK-TOTAL never ran,
+      *  so the totals 225-FINAL-TOTAL is about to print are still
+      *  just whatever the checkpoint held, not this run's real
+      *  numbers. Flag it instead of finishing silently.
+
+           IF WS-SKIP-MODE = 'Y'
+              MOVE 'Y' TO WS-RESTART-INCOMPLETE
+           END-IF
+          .
 
       *  Any time I need to write a new page, this
       *  function does so.
@@ -324,22 +1125,36 @@
            WRITE PIZZA-OUTPUT-REC
                    AFTER ADVANCING 2 LINE
 
-           MOVE TRUCK-ID-IN TO TRUCK-OUT
-
-
-           IF TRUCK-ID-IN EQUAL 'MOBL'
-              MOVE 'Mobile' TO TRUCK-OUT
-           ELSE MOVE 'Montgomery' TO TRUCK-OUT
-            END-IF
+           PERFORM 167-LOOKUP-TRUCK-NAME
 
-             
              MOVE TRUCK-HEADER      TO PIZZA-OUTPUT-REC
            WRITE PIZZA-OUTPUT-REC
                    AFTER ADVANCING 2 LINE
            
-            
+
           .
 
+      *  Looks TRUCK-ID-IN up in TRUCK-NAME-TABLE and moves the
+      *  matching name to TRUCK-OUT. Any truck ID not found in the
+      *  reference table falls back to printing the raw ID, so a
+      *  truck that hasn't been added to TRUCK-NAME-REF yet still
+      *  gets its own correctly labeled section instead of being
+      *  mislabeled as some other truck.
+
+       167-LOOKUP-TRUCK-NAME.
+
+           MOVE TRUCK-ID-IN TO TRUCK-OUT
+
+           PERFORM VARYING SUB2 FROM 1 BY 1
+              UNTIL SUB2 > WS-TRUCK-NAME-COUNT
+              IF TN-TRUCK-ID(SUB2) = TRUCK-ID-IN
+                 MOVE TN-TRUCK-NAME(SUB2) TO TRUCK-OUT
+                 MOVE WS-TRUCK-NAME-COUNT TO SUB2
+              END-IF
+           END-PERFORM
+
+           .
+
       *  175 does the bulk of the data manipulation.
 
        175-WRITE-ARRAY.
@@ -375,50 +1190,81 @@
 
                 
                 EVALUATE TRUE
-                   WHEN TREAT-SIZE-ARRAY(SUB) EQUALS 'L'
+                   WHEN TREAT-SIZE-ARRAY(SUB) EQUAL 'L'
                    MOVE 'LARGE' TO TREAT-SIZE-OUT
 
-                   WHEN TREAT-SIZE-ARRAY(SUB) EQUALS 'M'
+                   WHEN TREAT-SIZE-ARRAY(SUB) EQUAL 'M'
                    MOVE 'MEDIUM' TO TREAT-SIZE-OUT
 
-                   WHEN TREAT-SIZE-ARRAY(SUB) EQUALS 'S'
+                   WHEN TREAT-SIZE-ARRAY(SUB) EQUAL 'S'
                    MOVE 'SMALL' TO TREAT-SIZE-OUT
 
-                   WHEN TREAT-SIZE-OUT NOT EQUALS 'LARGE'
-                   OR 'SMALL' OR 'SMALL'
+                   WHEN OTHER
                    MOVE 'ERROR' TO TREAT-SIZE-OUT
 
-                   
+
                 END-EVALUATE
 
       *  If num in stock is not a number, the following
       *  evaluate moves a zero to the output line.
                
-                EVALUATE TRUE
+           MOVE 'N' TO WS-PRICE-REJECTED
+           MOVE 'N' TO WS-QTY-REJECTED
+
+               EVALUATE TRUE
                   WHEN NUM-IN-STOCK-ARRAY(SUB) NOT NUMERIC
-                  MOVE '0' TO NUM-IN-STOCK-ARRAY(SUB)
+                  MOVE 'NUM-IN-STOCK' TO WS-REJECT-FIELD
+                  PERFORM 178-LOG-REJECT
+                  MOVE ZERO TO NUM-IN-STOCK-ARRAY(SUB)
+                  MOVE 'Y' TO WS-QTY-REJECTED
                END-EVALUATE
 
       *  Num in stock array is moved to output line.
 
            MOVE NUM-IN-STOCK-ARRAY(SUB) TO NUM-IN-STOCK-OUT
 
+      *  Skip the low-stock check for a quantity that was just
+      *  rejected above - the artificial zero moved in would
+      *  otherwise always trip the reorder threshold and pollute
+      *  the low-stock report with data-quality noise that already
+      *  has its own line in the reject listing.
+
+           IF WS-QTY-REJECTED NOT = 'Y'
+              PERFORM 177-CHECK-LOW-STOCK
+           END-IF
+
       *  This evaluate is the same as the last, validates that
       *  only numbers make it to the output.
 
                EVALUATE TRUE
                   WHEN SELLING-PRICE-ARRAY(SUB) NOT NUMERIC
-                  MOVE '0' TO SELLING-PRICE-ARRAY(SUB)
+                  MOVE 'SELLING-PRICE' TO WS-REJECT-FIELD
+                  PERFORM 178-LOG-REJECT
+                  MOVE ZERO TO SELLING-PRICE-ARRAY(SUB)
+                  MOVE 'Y' TO WS-PRICE-REJECTED
                END-EVALUATE
 
       *  Selling price out is printed.
 
            MOVE SELLING-PRICE-ARRAY(SUB) TO SELLING-PRICE-OUT
-           
+
+      *  Skip the master-price lookup for a price that was just
+      *  rejected above - comparing the master price against the
+      *  artificial zero moved in would otherwise report a bogus
+      *  mismatch on top of the reject. Also skip it entirely while
+      *  replaying a skipped (pre-restart) record, since the
+      *  mismatch line it would feed is never printed for those
+      *  records anyway (see the WS-SKIP-MODE guard below).
+
+           IF WS-SKIP-MODE NOT = 'Y'
+              AND WS-PRICE-REJECTED NOT = 'Y'
+              PERFORM 179-CHECK-PRICE-MASTER
+           END-IF
+
       *  Cal1 stores the total value of each item in bulk.
       *  So, how much of each size of candy in total that
       *  is on the truck.
-           
+
            COMPUTE CAL1 = NUM-IN-STOCK-ARRAY(SUB) *
                                  SELLING-PRICE-ARRAY(SUB)
 
@@ -427,31 +1273,55 @@
 
            MOVE CAL1 TO REVENUE-OUT
 
+           PERFORM 180-ACCUMULATE-TREAT-SUMMARY
+
+      *  While replaying a record skipped during a restart, the
+      *  detail/extract lines and page headers for it are already on
+      *  disk from the interrupted run (125-HOUSEKEEPING opens both
+      *  output files EXTEND on restart instead of truncating them),
+      *  and its dollar amount is already folded into the totals
+      *  restored from the checkpoint - so only the table-building
+      *  side of this paragraph (reject/low-stock/treat-summary
+      *  above, roster in 176-CAPTURE-ROSTER) needs to run for it.
+      *  Everything below runs only for records actually being
+      *  processed normally.
+
+           IF WS-SKIP-MODE NOT = 'Y'
+
+              PERFORM 181-WRITE-EXTRACT
+
       *  This makes the totals of each truck work, by adding
       *  to each, as the program iterates, it stores a mounting
       *  total to each truck line. Total inven is flushed
       *  witht the control break to correctly print the second
       *  truck total, while grand is not, as it prints both
       *  trucks' totals as one value.
-           
-           ADD CAL1 TO TOTAL-INVEN-COST
-           
-           ADD CAL1 TO GRAND-TOTAL-COST
+
+              ADD CAL1 TO TOTAL-INVEN-COST
+
+              ADD CAL1 TO GRAND-TOTAL-COST
 
       *  This makes it so only the first name of each
       *  candy is printed, by overidding the previous statement
       *  to fill indexes one and two with spaces.
 
-           MOVE SPACES TO TREAT-NAME-ARRAY(2)
-           MOVE SPACES TO TREAT-NAME-ARRAY(3)
+              MOVE SPACES TO TREAT-NAME-ARRAY(2)
+              MOVE SPACES TO TREAT-NAME-ARRAY(3)
 
       *  Prints the modified array.
-                
-           MOVE DETAIL-LINE1          TO PIZZA-OUTPUT-REC
-           WRITE PIZZA-OUTPUT-REC
-                 AFTER ADVANCING 1 LINE
 
-           
+              MOVE DETAIL-LINE1          TO PIZZA-OUTPUT-REC
+              WRITE PIZZA-OUTPUT-REC
+                    AFTER ADVANCING 1 LINE
+
+              IF WS-PRICE-MISMATCH = 'Y'
+                 MOVE 'N' TO WS-PRICE-MISMATCH
+                 MOVE PRICE-MISMATCH-LINE TO PIZZA-OUTPUT-REC
+                 WRITE PIZZA-OUTPUT-REC
+                       AFTER ADVANCING 1 LINE
+              END-IF
+
+           END-IF
 
            END-PERFORM
            
@@ -481,7 +1351,16 @@
            MOVE TOTAL-LINE1 TO PIZZA-OUTPUT-REC
            WRITE PIZZA-OUTPUT-REC
            AFTER ADVANCING 2 LINE
-           
+
+      *  This is the only place a non-final truck's total is ever
+      *  known - TOTAL-INVEN-COST gets zeroed right after this by
+      *  130-CONTROL-BREAK for the next truck - so it has to be the
+      *  one to append that truck's history row instead of leaving
+      *  history to only 225-FINAL-TOTAL, which only ever sees the
+      *  last truck in the file.
+
+           PERFORM 226-APPEND-HISTORY
+
            .
 
       *  Final total prints the first truck and
@@ -500,15 +1379,479 @@
            MOVE TOTAL-LINE2 TO PIZZA-OUTPUT-REC
            WRITE PIZZA-OUTPUT-REC
            AFTER ADVANCING 1 LINE
+
+           PERFORM 226-APPEND-HISTORY
+
           .
-           
+
+      *  Appends one truck's total (plus the running grand total as
+      *  of that truck) to the standing history file so every truck
+      *  in the run can be trended month over month instead of only
+      *  existing on the printed report. Called from both
+      *  215-TRUCK-TOTAL (once per non-final truck, using TRUCK-HOLD
+      *  and TOTAL-INVEN-COST as of that truck's own break) and
+      *  225-FINAL-TOTAL (for the last truck in the file). OPEN
+      *  EXTEND appends to the file if it already exists and creates
+      *  it if this is the first run.
+
+       226-APPEND-HISTORY.
+
+           OPEN EXTEND PIZZA-HISTORY-FILE
+
+           IF WS-HIST-STATUS NOT = '00'
+              OPEN OUTPUT PIZZA-HISTORY-FILE
+           END-IF
+
+           MOVE CURRENT-DATE            TO HIST-RUN-DATE
+           MOVE TRUCK-HOLD              TO HIST-TRUCK-ID
+           MOVE TOTAL-INVEN-COST        TO HIST-TOTAL-INVEN-COST
+           MOVE GRAND-TOTAL-COST        TO HIST-GRAND-TOTAL-COST
+
+           WRITE PIZZA-HISTORY-REC
+
+           IF WS-HIST-STATUS NOT = '00'
+              ADD 1 TO WS-HIST-WRITE-FAIL-COUNT
+           END-IF
+
+           CLOSE PIZZA-HISTORY-FILE
+
+           .
+
+      *  176 captures the driver/operator assigned to the current
+      *  truck record into the roster table, so the roster report
+      *  can be printed once at the end of the run without having
+      *  to re-read PR3FA22-TREAT.
+
+       176-CAPTURE-ROSTER.
+
+           IF WS-ROSTER-COUNT < 100
+              ADD 1 TO WS-ROSTER-COUNT
+              MOVE TRUCK-ID-IN       TO RT-TRUCK-ID(WS-ROSTER-COUNT)
+              MOVE EMPLOYEE-ID-IN    TO RT-EMPLOYEE-ID(WS-ROSTER-COUNT)
+              MOVE EMPLOYEE-TITLE-IN TO RT-TITLE(WS-ROSTER-COUNT)
+              MOVE EMPLOYEE-LNAME-IN TO RT-LNAME(WS-ROSTER-COUNT)
+              MOVE EMPLOYEE-FNAME-IN TO RT-FNAME(WS-ROSTER-COUNT)
+              MOVE HIRE-DATE-IN      TO RT-HIRE-DATE(WS-ROSTER-COUNT)
+              MOVE CURRENT-YEARLY-IN TO RT-YEARLY(WS-ROSTER-COUNT)
+           ELSE
+              ADD 1 TO WS-ROSTER-OVERFLOW-COUNT
+           END-IF
+
+           .
+
+      *  230 prints the employee roster report built up by 176
+      *  above - one line per truck/employee assignment captured
+      *  while the file was read.
+
+       230-ROSTER-REPORT.
+
+           PERFORM 110-WRITE-LINE
+           PERFORM 110-WRITE-LINE
+
+           MOVE ROSTER-REPORT-HEADER TO PIZZA-OUTPUT-REC
+           WRITE PIZZA-OUTPUT-REC
+                 AFTER ADVANCING 1 LINE
+
+           PERFORM 110-WRITE-LINE
+
+           MOVE ROSTER-COLUMN-HEADER TO PIZZA-OUTPUT-REC
+           WRITE PIZZA-OUTPUT-REC
+                 AFTER ADVANCING 1 LINE
+
+           PERFORM 110-WRITE-LINE
+
+           PERFORM VARYING SUB3 FROM 1 BY 1
+              UNTIL SUB3 > WS-ROSTER-COUNT
+
+              MOVE RT-TRUCK-ID(SUB3)    TO ROST-TRUCK-OUT
+              MOVE RT-EMPLOYEE-ID(SUB3) TO ROST-EMP-OUT
+              MOVE RT-TITLE(SUB3)       TO ROST-TITLE-OUT
+              MOVE SPACES               TO ROST-NAME-OUT
+              STRING RT-FNAME(SUB3) DELIMITED BY SPACE
+                     ' '             DELIMITED BY SIZE
+                     RT-LNAME(SUB3)  DELIMITED BY SPACE
+                     INTO ROST-NAME-OUT
+              MOVE RT-HIRE-DATE(SUB3)   TO ROST-HIRE-OUT
+              MOVE RT-YEARLY(SUB3)      TO ROST-YEARLY-OUT
+
+              MOVE ROSTER-DETAIL-LINE   TO PIZZA-OUTPUT-REC
+              WRITE PIZZA-OUTPUT-REC
+                    AFTER ADVANCING 1 LINE
+
+           END-PERFORM
+
+           MOVE 1 TO SUB3
+
+           .
+
+      *  177 flags the current treat line as a low stock exception
+      *  when its stock count is under WS-REORDER-THRESHOLD, for
+      *  the trailing exception report.
+
+       177-CHECK-LOW-STOCK.
+
+           IF NUM-IN-STOCK-ARRAY(SUB) < WS-REORDER-THRESHOLD
+              AND WS-LOW-STOCK-COUNT < 100
+              ADD 1 TO WS-LOW-STOCK-COUNT
+              MOVE TRUCK-ID-IN TO LS-TRUCK-ID(WS-LOW-STOCK-COUNT)
+              MOVE TREAT-NAME-ARRAY(SUB)
+                   TO LS-TREAT-NAME(WS-LOW-STOCK-COUNT)
+              MOVE TREAT-SIZE-OUT
+                   TO LS-TREAT-SIZE(WS-LOW-STOCK-COUNT)
+              MOVE NUM-IN-STOCK-ARRAY(SUB)
+                   TO LS-QTY(WS-LOW-STOCK-COUNT)
+           END-IF
+
+           .
+
+      *  232 prints the low stock exception report built up by 177
+      *  above - one line per treat under the reorder threshold,
+      *  across every truck in the file.
+
+       232-LOW-STOCK-REPORT.
+
+           PERFORM 110-WRITE-LINE
+           PERFORM 110-WRITE-LINE
+
+           MOVE LOW-STOCK-REPORT-HEADER TO PIZZA-OUTPUT-REC
+           WRITE PIZZA-OUTPUT-REC
+                 AFTER ADVANCING 1 LINE
+
+           PERFORM 110-WRITE-LINE
+
+           IF WS-LOW-STOCK-COUNT = 0
+              MOVE LOW-STOCK-NONE-LINE TO PIZZA-OUTPUT-REC
+              WRITE PIZZA-OUTPUT-REC
+                    AFTER ADVANCING 1 LINE
+           ELSE
+              MOVE LOW-STOCK-COLUMN-HEADER TO PIZZA-OUTPUT-REC
+              WRITE PIZZA-OUTPUT-REC
+                    AFTER ADVANCING 1 LINE
+
+              PERFORM 110-WRITE-LINE
+
+              PERFORM VARYING SUB2 FROM 1 BY 1
+                 UNTIL SUB2 > WS-LOW-STOCK-COUNT
+
+                 MOVE LS-TRUCK-ID(SUB2)   TO LS-TRUCK-OUT
+                 MOVE LS-TREAT-NAME(SUB2) TO LS-NAME-OUT
+                 MOVE LS-TREAT-SIZE(SUB2) TO LS-SIZE-OUT
+                 MOVE LS-QTY(SUB2)        TO LS-QTY-OUT
+
+                 MOVE LOW-STOCK-DETAIL-LINE TO PIZZA-OUTPUT-REC
+                 WRITE PIZZA-OUTPUT-REC
+                       AFTER ADVANCING 1 LINE
+
+              END-PERFORM
+
+              MOVE 1 TO SUB2
+           END-IF
+
+           .
+
+      *  178 logs the current treat line's field name into the
+      *  reject table whenever 175-WRITE-ARRAY finds a non numeric
+      *  stock or price field, instead of just zeroing it silently.
+
+       178-LOG-REJECT.
+
+           ADD 1 TO WS-REJECT-TOTAL-COUNT
+
+           IF WS-REJECT-COUNT < 100
+              ADD 1 TO WS-REJECT-COUNT
+              MOVE TRUCK-ID-IN    TO RJ-TRUCK-ID(WS-REJECT-COUNT)
+              MOVE EMPLOYEE-ID-IN TO RJ-EMPLOYEE-ID(WS-REJECT-COUNT)
+              MOVE TREAT-NAME-ARRAY(SUB)
+                   TO RJ-TREAT-NAME(WS-REJECT-COUNT)
+              MOVE WS-REJECT-FIELD
+                   TO RJ-FIELD(WS-REJECT-COUNT)
+           END-IF
+
+           .
+
+      *  179 looks the current treat up in TREAT-PRICE-TABLE by
+      *  name/size. If the truck's SELLING-PRICE-IN disagrees with
+      *  the master price, it fills in PRICE-MISMATCH-LINE and
+      *  raises WS-PRICE-MISMATCH so the mismatch warning gets
+      *  printed right after the detail line for that treat.
+
+       179-CHECK-PRICE-MASTER.
+
+           MOVE ZERO TO SUB2
+
+           PERFORM VARYING SUB3 FROM 1 BY 1
+              UNTIL SUB3 > WS-TREAT-PRICE-COUNT
+              IF TPM-NAME(SUB3) = TREAT-NAME-ARRAY(SUB)
+                 AND TPM-SIZE(SUB3) = TREAT-SIZE-ARRAY(SUB)
+                 MOVE SUB3 TO SUB2
+                 MOVE WS-TREAT-PRICE-COUNT TO SUB3
+              END-IF
+           END-PERFORM
+
+           IF SUB2 > 0
+              AND TPM-PRICE(SUB2) NOT = SELLING-PRICE-ARRAY(SUB)
+              MOVE 'Y' TO WS-PRICE-MISMATCH
+              MOVE TREAT-NAME-ARRAY(SUB)    TO PM-NAME-OUT
+              MOVE SELLING-PRICE-ARRAY(SUB) TO PM-TRUCK-PRICE-OUT
+              MOVE TPM-PRICE(SUB2)          TO PM-MASTER-PRICE-OUT
+           END-IF
+
+           .
+
+      *  180 rolls the current treat's stock and revenue into
+      *  TREAT-SUMMARY-TABLE by name/size, across every truck in
+      *  the file, for the combined summary printed by
+      *  236-TREAT-SUMMARY-REPORT at the end of the run.
+
+       180-ACCUMULATE-TREAT-SUMMARY.
+
+           MOVE ZERO TO SUB2
+
+           PERFORM VARYING SUB3 FROM 1 BY 1
+              UNTIL SUB3 > WS-TS-COUNT
+              IF TS-NAME(SUB3) = TREAT-NAME-ARRAY(SUB)
+                 AND TS-SIZE(SUB3) = TREAT-SIZE-OUT
+                 MOVE SUB3 TO SUB2
+                 MOVE WS-TS-COUNT TO SUB3
+              END-IF
+           END-PERFORM
+
+           IF SUB2 = 0
+              AND WS-TS-COUNT < 100
+              ADD 1 TO WS-TS-COUNT
+              MOVE WS-TS-COUNT TO SUB2
+              MOVE TREAT-NAME-ARRAY(SUB) TO TS-NAME(SUB2)
+              MOVE TREAT-SIZE-OUT        TO TS-SIZE(SUB2)
+              MOVE ZERO                  TO TS-QTY(SUB2)
+              MOVE ZERO                  TO TS-REVENUE(SUB2)
+           END-IF
+
+           IF SUB2 = 0
+              AND WS-TS-COUNT = 100
+              ADD 1 TO WS-TS-OVERFLOW-COUNT
+           END-IF
+
+           IF SUB2 > 0
+              ADD NUM-IN-STOCK-ARRAY(SUB) TO TS-QTY(SUB2)
+              ADD CAL1                    TO TS-REVENUE(SUB2)
+           END-IF
+
+           .
+
+      *  181 writes one comma delimited row to
+      *  PIZZA-TRUCK-EXTRACT-FILE for the current treat line -
+      *  truck ID, treat name, size, quantity, price, revenue -
+      *  so downstream systems can load the report data directly.
+
+       181-WRITE-EXTRACT.
+
+           MOVE NUM-IN-STOCK-ARRAY(SUB)  TO WS-EXT-QTY
+           MOVE SELLING-PRICE-ARRAY(SUB) TO WS-EXT-PRICE
+           MOVE CAL1                     TO WS-EXT-REVENUE
+
+           MOVE SPACES TO PIZZA-EXTRACT-REC
+           STRING TRUCK-ID-IN            DELIMITED BY SPACE
+                  ','                    DELIMITED BY SIZE
+                  TREAT-NAME-ARRAY(SUB)  DELIMITED BY SPACE
+                  ','                    DELIMITED BY SIZE
+                  TREAT-SIZE-ARRAY(SUB)  DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-EXT-QTY)     DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-EXT-PRICE)   DELIMITED BY SIZE
+                  ','                    DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-EXT-REVENUE) DELIMITED BY SIZE
+                  INTO PIZZA-EXTRACT-REC
+           END-STRING
+
+           WRITE PIZZA-EXTRACT-REC
+
+           .
+
+      *  182 records the truck/employee just finished, along with
+      *  the running totals as of that record, as the restart
+      *  point. The checkpoint file is opened for OUTPUT so each
+      *  write replaces the prior checkpoint - only the most recent
+      *  position needs to survive.
+
+       182-WRITE-CHECKPOINT.
+
+           OPEN OUTPUT PIZZA-CHECKPOINT-FILE
+
+           MOVE TRUCK-ID-IN         TO CKPT-TRUCK-ID
+           MOVE EMPLOYEE-ID-IN      TO CKPT-EMPLOYEE-ID
+           MOVE TOTAL-INVEN-COST    TO CKPT-TOTAL-INVEN-COST
+           MOVE GRAND-TOTAL-COST    TO CKPT-GRAND-TOTAL-COST
+
+           WRITE PIZZA-CHECKPOINT-REC
+
+           CLOSE PIZZA-CHECKPOINT-FILE
+
+           .
+
+      *  234 prints the reject listing built up by 178 above,
+      *  along with the total number of rejected fields for the
+      *  run, so bad source records can be traced back and fixed.
+      *  Also prints a warning line if 132-CHECK-GROUPING ever caught
+      *  a truck ID reappearing after its control break already
+      *  closed.
+
+       234-REJECT-REPORT.
+
+           PERFORM 110-WRITE-LINE
+           PERFORM 110-WRITE-LINE
+
+           MOVE REJECT-REPORT-HEADER TO PIZZA-OUTPUT-REC
+           WRITE PIZZA-OUTPUT-REC
+                 AFTER ADVANCING 1 LINE
+
+           PERFORM 110-WRITE-LINE
+
+           IF WS-REJECT-TOTAL-COUNT = 0
+              MOVE REJECT-NONE-LINE TO PIZZA-OUTPUT-REC
+              WRITE PIZZA-OUTPUT-REC
+                    AFTER ADVANCING 1 LINE
+           ELSE
+              MOVE REJECT-COLUMN-HEADER TO PIZZA-OUTPUT-REC
+              WRITE PIZZA-OUTPUT-REC
+                    AFTER ADVANCING 1 LINE
+
+              PERFORM 110-WRITE-LINE
+
+              PERFORM VARYING SUB2 FROM 1 BY 1
+                 UNTIL SUB2 > WS-REJECT-COUNT
+
+                 MOVE RJ-TRUCK-ID(SUB2)    TO RJ-TRUCK-OUT
+                 MOVE RJ-EMPLOYEE-ID(SUB2) TO RJ-EMP-OUT
+                 MOVE RJ-TREAT-NAME(SUB2)  TO RJ-NAME-OUT
+                 MOVE RJ-FIELD(SUB2)       TO RJ-FIELD-OUT
+
+                 MOVE REJECT-DETAIL-LINE  TO PIZZA-OUTPUT-REC
+                 WRITE PIZZA-OUTPUT-REC
+                       AFTER ADVANCING 1 LINE
+
+              END-PERFORM
+
+              MOVE 1 TO SUB2
+           END-IF
+
+           PERFORM 110-WRITE-LINE
+
+      *  WS-REJECT-TOTAL-COUNT (uncapped) is the true count, since
+      *  WS-REJECT-COUNT itself stops climbing once REJECT-TABLE's
+      *  100 entries fill up - printing WS-REJECT-COUNT here would
+      *  silently under-report a file with more than 100 rejects.
+
+           MOVE WS-REJECT-TOTAL-COUNT TO RJ-COUNT-OUT
+           MOVE REJECT-COUNT-LINE TO PIZZA-OUTPUT-REC
+           WRITE PIZZA-OUTPUT-REC
+                 AFTER ADVANCING 1 LINE
+
+           IF WS-GROUP-ERROR-COUNT > 0
+              MOVE WS-GROUP-ERROR-COUNT TO GE-COUNT-OUT
+              MOVE GROUP-ERROR-LINE TO PIZZA-OUTPUT-REC
+              WRITE PIZZA-OUTPUT-REC
+                    AFTER ADVANCING 1 LINE
+           END-IF
+
+           IF WS-RESTART-INCOMPLETE = 'Y'
+              MOVE RESTART-ERROR-LINE TO PIZZA-OUTPUT-REC
+              WRITE PIZZA-OUTPUT-REC
+                    AFTER ADVANCING 1 LINE
+           END-IF
+
+           IF WS-HIST-WRITE-FAIL-COUNT > 0
+              MOVE WS-HIST-WRITE-FAIL-COUNT TO HE-COUNT-OUT
+              MOVE HIST-ERROR-LINE TO PIZZA-OUTPUT-REC
+              WRITE PIZZA-OUTPUT-REC
+                    AFTER ADVANCING 1 LINE
+           END-IF
+
+           IF WS-TRUCK-NAME-OVERFLOW-COUNT > 0
+              MOVE WS-TRUCK-NAME-OVERFLOW-COUNT TO TNO-COUNT-OUT
+              MOVE TNAME-OVERFLOW-LINE TO PIZZA-OUTPUT-REC
+              WRITE PIZZA-OUTPUT-REC
+                    AFTER ADVANCING 1 LINE
+           END-IF
+
+           IF WS-SEEN-TRUCK-OVERFLOW-COUNT > 0
+              MOVE WS-SEEN-TRUCK-OVERFLOW-COUNT TO STO-COUNT-OUT
+              MOVE SEEN-TRUCK-OVERFLOW-LINE TO PIZZA-OUTPUT-REC
+              WRITE PIZZA-OUTPUT-REC
+                    AFTER ADVANCING 1 LINE
+           END-IF
+
+           IF WS-TS-OVERFLOW-COUNT > 0
+              MOVE WS-TS-OVERFLOW-COUNT TO TSO-COUNT-OUT
+              MOVE TS-OVERFLOW-LINE TO PIZZA-OUTPUT-REC
+              WRITE PIZZA-OUTPUT-REC
+                    AFTER ADVANCING 1 LINE
+           END-IF
+
+           IF WS-ROSTER-OVERFLOW-COUNT > 0
+              MOVE WS-ROSTER-OVERFLOW-COUNT TO RO-COUNT-OUT
+              MOVE ROSTER-OVERFLOW-LINE TO PIZZA-OUTPUT-REC
+              WRITE PIZZA-OUTPUT-REC
+                    AFTER ADVANCING 1 LINE
+           END-IF
+
+           .
+
+      *  236 prints the combined treat-sales summary built up by
+      *  180 above - one line per treat name/size totaled across
+      *  every truck in the file.
+
+       236-TREAT-SUMMARY-REPORT.
+
+           PERFORM 110-WRITE-LINE
+           PERFORM 110-WRITE-LINE
+
+           MOVE TREAT-SUMMARY-REPORT-HEADER TO PIZZA-OUTPUT-REC
+           WRITE PIZZA-OUTPUT-REC
+                 AFTER ADVANCING 1 LINE
+
+           PERFORM 110-WRITE-LINE
+
+           MOVE TREAT-SUMMARY-COLUMN-HEADER TO PIZZA-OUTPUT-REC
+           WRITE PIZZA-OUTPUT-REC
+                 AFTER ADVANCING 1 LINE
+
+           PERFORM 110-WRITE-LINE
+
+           PERFORM VARYING SUB2 FROM 1 BY 1
+              UNTIL SUB2 > WS-TS-COUNT
+
+              MOVE TS-NAME(SUB2)     TO TS-NAME-OUT
+              MOVE TS-SIZE(SUB2)     TO TS-SIZE-OUT
+              MOVE TS-QTY(SUB2)      TO TS-QTY-OUT
+              MOVE TS-REVENUE(SUB2)  TO TS-REVENUE-OUT
+
+              MOVE TREAT-SUMMARY-DETAIL-LINE TO PIZZA-OUTPUT-REC
+              WRITE PIZZA-OUTPUT-REC
+                    AFTER ADVANCING 1 LINE
+
+           END-PERFORM
+
+           MOVE 1 TO SUB2
+
+           .
+
       *  250 Closes the program.
 
        250-CLOSE-ROUTINE.
 
+      *  The run finished cleanly, so clear the checkpoint by
+      *  writing a sentinel record (truck ID of SPACES). This keeps
+      *  129-CHECK-RESTART from treating the next run as a restart.
+
+              OPEN OUTPUT PIZZA-CHECKPOINT-FILE
+              MOVE SPACES TO PIZZA-CHECKPOINT-REC
+              WRITE PIZZA-CHECKPOINT-REC
+              CLOSE PIZZA-CHECKPOINT-FILE
 
-              CLOSE    PR3FA22-TREAT
+              CLOSE    SORTED-TREAT-FILE
                        PIZZA-TRUCK-OUTPUT-FILE
+                       PIZZA-TRUCK-EXTRACT-FILE
 
               STOP RUN
            .
